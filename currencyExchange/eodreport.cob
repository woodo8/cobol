@@ -0,0 +1,150 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EodReport.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "EODRPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-LOG.
+    COPY AUDITLOG.
+
+FD  REPORT-FILE.
+01 REPORT-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF-FLAG PIC X VALUE "N".
+    88 END-OF-LOG VALUE "Y".
+
+01 WS-AUDIT-FILE-STATUS PIC XX.
+    88 AUDIT-FILE-OK VALUE "00".
+    88 AUDIT-FILE-NOT-FOUND VALUE "35".
+01 WS-REPORT-FILE-STATUS PIC XX.
+    88 REPORT-FILE-OK VALUE "00".
+
+01 WS-PAIR-COUNT-USED PIC 9(3) VALUE ZERO.
+01 WS-PAIR-TABLE.
+    05 WS-PAIR-ENTRY OCCURS 100 TIMES.
+        10 WS-PAIR-FROM PIC X(3).
+        10 WS-PAIR-TO PIC X(3).
+        10 WS-PAIR-TXN-COUNT PIC 9(7).
+        10 WS-PAIR-VOLUME PIC 9(9)V99.
+01 WS-SEARCH-IDX PIC 9(3).
+01 WS-PRINT-IDX PIC 9(3).
+01 WS-FOUND-FLAG PIC X VALUE "N".
+    88 PAIR-FOUND VALUE "Y".
+
+01 WS-GRAND-TXN-COUNT PIC 9(7) VALUE ZERO.
+01 WS-GRAND-VOLUME PIC 9(9)V99 VALUE ZERO.
+
+01 WS-PRINT-PAIR PIC X(7).
+01 WS-PRINT-COUNT PIC ZZZZZZ9.
+01 WS-PRINT-VOLUME PIC ZZZZZZZZ9.99.
+
+PROCEDURE DIVISION.
+    OPEN INPUT AUDIT-LOG.
+    IF AUDIT-FILE-NOT-FOUND
+        DISPLAY "No audit log on file yet -- writing a zero-transaction report."
+        SET END-OF-LOG TO TRUE
+    ELSE
+        PERFORM READ-AUDIT-RECORD
+        PERFORM UNTIL END-OF-LOG
+            PERFORM ACCUMULATE-PAIR
+            PERFORM READ-AUDIT-RECORD
+        END-PERFORM
+        CLOSE AUDIT-LOG
+    END-IF.
+
+    OPEN OUTPUT REPORT-FILE.
+
+    PERFORM WRITE-REPORT-HEADER.
+    PERFORM WRITE-PAIR-LINE
+        VARYING WS-PRINT-IDX FROM 1 BY 1
+        UNTIL WS-PRINT-IDX > WS-PAIR-COUNT-USED.
+    PERFORM WRITE-REPORT-TOTAL.
+
+    CLOSE REPORT-FILE.
+STOP RUN.
+
+READ-AUDIT-RECORD.
+    READ AUDIT-LOG
+        AT END SET END-OF-LOG TO TRUE
+    END-READ.
+
+ACCUMULATE-PAIR.
+    MOVE "N" TO WS-FOUND-FLAG.
+    PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+            UNTIL WS-SEARCH-IDX > WS-PAIR-COUNT-USED
+        IF WS-PAIR-FROM(WS-SEARCH-IDX) = AL-FROM-CURRENCY
+           AND WS-PAIR-TO(WS-SEARCH-IDX) = AL-TO-CURRENCY
+            ADD 1 TO WS-PAIR-TXN-COUNT(WS-SEARCH-IDX)
+            ADD AL-RESULT TO WS-PAIR-VOLUME(WS-SEARCH-IDX)
+            SET PAIR-FOUND TO TRUE
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+    IF NOT PAIR-FOUND
+        IF WS-PAIR-COUNT-USED < 100
+            ADD 1 TO WS-PAIR-COUNT-USED
+            MOVE AL-FROM-CURRENCY TO WS-PAIR-FROM(WS-PAIR-COUNT-USED)
+            MOVE AL-TO-CURRENCY TO WS-PAIR-TO(WS-PAIR-COUNT-USED)
+            MOVE 1 TO WS-PAIR-TXN-COUNT(WS-PAIR-COUNT-USED)
+            MOVE AL-RESULT TO WS-PAIR-VOLUME(WS-PAIR-COUNT-USED)
+        ELSE
+            DISPLAY "WARNING: currency-pair table full, " AL-FROM-CURRENCY "/" AL-TO-CURRENCY " folded into grand total only"
+        END-IF
+    END-IF.
+
+    ADD 1 TO WS-GRAND-TXN-COUNT.
+    IF NOT (AL-FROM-CURRENCY = SPACES AND AL-TO-CURRENCY = SPACES)
+        ADD AL-RESULT TO WS-GRAND-VOLUME
+    END-IF.
+
+WRITE-REPORT-HEADER.
+    MOVE "END-OF-DAY CURRENCY CONVERSION SUMMARY" TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE "FROM/TO   TRANSACTIONS   VOLUME CONVERTED" TO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+WRITE-PAIR-LINE.
+    IF WS-PAIR-FROM(WS-PRINT-IDX) = SPACES
+       AND WS-PAIR-TO(WS-PRINT-IDX) = SPACES
+        MOVE "N/A    " TO WS-PRINT-PAIR
+    ELSE
+        STRING WS-PAIR-FROM(WS-PRINT-IDX) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-PAIR-TO(WS-PRINT-IDX) DELIMITED BY SIZE
+            INTO WS-PRINT-PAIR
+    END-IF.
+    MOVE WS-PAIR-TXN-COUNT(WS-PRINT-IDX) TO WS-PRINT-COUNT.
+    MOVE WS-PAIR-VOLUME(WS-PRINT-IDX) TO WS-PRINT-VOLUME.
+    MOVE SPACES TO REPORT-LINE.
+    STRING WS-PRINT-PAIR DELIMITED BY SIZE
+           "   " DELIMITED BY SIZE
+           WS-PRINT-COUNT DELIMITED BY SIZE
+           "   " DELIMITED BY SIZE
+           WS-PRINT-VOLUME DELIMITED BY SIZE
+        INTO REPORT-LINE.
+    WRITE REPORT-LINE.
+
+WRITE-REPORT-TOTAL.
+    MOVE SPACES TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE WS-GRAND-TXN-COUNT TO WS-PRINT-COUNT.
+    MOVE WS-GRAND-VOLUME TO WS-PRINT-VOLUME.
+    MOVE SPACES TO REPORT-LINE.
+    STRING "TOTAL      " DELIMITED BY SIZE
+           WS-PRINT-COUNT DELIMITED BY SIZE
+           "   " DELIMITED BY SIZE
+           WS-PRINT-VOLUME DELIMITED BY SIZE
+        INTO REPORT-LINE.
+    WRITE REPORT-LINE.
