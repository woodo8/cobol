@@ -1,36 +1,164 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Calculator.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Num1 PIC 9(5).
-01 Num2 PIC 9(5).
-01 Result PIC 9(6).
-01 Operator PIC X.
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter first number: ".
-    ACCEPT Num1.
-    DISPLAY "Enter second number: ".
-    ACCEPT Num2.
-    DISPLAY "Enter operator (+, -, *, /): ".
-    ACCEPT Operator.
-
-    STRING Num1 DELIMITED BY SIZE INTO Num1.
-    STRING Num2 DELIMITED BY SIZE INTO Num2.
-
-    IF Operator = "+" THEN
-        ADD Num1 TO Num2 GIVING Result
-    ELSE IF Operator = "-" THEN
-        SUBTRACT Num2 FROM Num1 GIVING Result
-    ELSE IF Operator = "*" THEN
-        MULTIPLY Num1 BY Num2 GIVING Result
-    ELSE IF Operator = "/" THEN
-        DIVIDE Num1 BY Num2 GIVING Result
-    ELSE
-        DISPLAY "Invalid operator"
-    END-IF.
-
-    DISPLAY "Result: " Result.
-
-STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Calculator.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CURRENCY-RATE-FILE ASSIGN TO "CURRATE.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CR-CURRENCY-PAIR
+        FILE STATUS IS WS-RATE-FILE-STATUS.
+
+    SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CURRENCY-RATE-FILE.
+    COPY CURRATE.
+
+FD  AUDIT-LOG.
+    COPY AUDITLOG.
+
+WORKING-STORAGE SECTION.
+01 Num1 PIC 9(5)V99.
+01 Num2 PIC 9(5)V9(6).
+01 Result PIC 9(6)V99.
+01 ArithOp PIC X.
+01 WS-VALID-OPERATION PIC X VALUE "N".
+    88 OPERATION-VALID VALUE "Y".
+
+01 WS-FROM-CURRENCY PIC X(3).
+01 WS-TO-CURRENCY PIC X(3).
+01 WS-BASE-CURRENCY PIC X(3) VALUE "USD".
+01 WS-OPERATOR-ID PIC X(8).
+01 WS-RATE-FILE-STATUS PIC XX.
+    88 RATE-FILE-OK VALUE "00".
+    88 RATE-NOT-FOUND VALUE "23".
+    88 RATE-FILE-NOT-FOUND VALUE "35".
+
+01 WS-CONVERSION-STATUS PIC X VALUE "N".
+    88 CONVERSION-OK VALUE "Y".
+01 WS-LEG1-RATE PIC 9(5)V9(6).
+01 WS-CROSS-RATE PIC 9(5)V9(6).
+
+01 WS-CURRENT-TIMESTAMP PIC X(21).
+01 WS-AUDIT-FILE-STATUS PIC XX.
+    88 AUDIT-FILE-OK VALUE "00".
+    88 AUDIT-FILE-NOT-FOUND VALUE "35".
+
+PROCEDURE DIVISION.
+    OPEN INPUT CURRENCY-RATE-FILE.
+    IF RATE-FILE-NOT-FOUND
+        DISPLAY "Currency rate file not available -- contact ops."
+    ELSE
+        DISPLAY "Enter teller/operator ID: "
+        ACCEPT WS-OPERATOR-ID
+        DISPLAY "Enter from-currency code: "
+        ACCEPT WS-FROM-CURRENCY
+        DISPLAY "Enter to-currency code: "
+        ACCEPT WS-TO-CURRENCY
+
+        PERFORM LOOKUP-DIRECT-RATE
+        IF NOT CONVERSION-OK
+            PERFORM TRIANGULATE-VIA-BASE
+        END-IF
+
+        CLOSE CURRENCY-RATE-FILE
+
+        IF NOT CONVERSION-OK
+            DISPLAY "Unable to complete conversion."
+        ELSE
+            DISPLAY "Enter source amount: "
+            ACCEPT Num1
+
+            IF Num1 NOT NUMERIC
+                DISPLAY "Invalid amount entered, re-enter"
+            ELSE
+                MOVE "*" TO ArithOp
+                MULTIPLY Num1 BY Num2 GIVING Result ROUNDED
+                SET OPERATION-VALID TO TRUE
+
+                DISPLAY "Result: " Result
+
+                IF OPERATION-VALID
+                    PERFORM WRITE-AUDIT-RECORD
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+STOP RUN.
+
+LOOKUP-DIRECT-RATE.
+    IF WS-FROM-CURRENCY = WS-TO-CURRENCY
+        MOVE 1.000000 TO Num2
+        SET CONVERSION-OK TO TRUE
+    ELSE
+        MOVE WS-FROM-CURRENCY TO CR-FROM-CURRENCY
+        MOVE WS-TO-CURRENCY TO CR-TO-CURRENCY
+        READ CURRENCY-RATE-FILE
+            INVALID KEY
+                DISPLAY "No direct rate on file for " WS-FROM-CURRENCY "/" WS-TO-CURRENCY
+        END-READ
+        IF RATE-FILE-OK
+            MOVE CR-RATE TO Num2
+            SET CONVERSION-OK TO TRUE
+        END-IF
+    END-IF.
+
+TRIANGULATE-VIA-BASE.
+    DISPLAY "No direct rate, triangulating via " WS-BASE-CURRENCY "...".
+    IF WS-FROM-CURRENCY = WS-BASE-CURRENCY
+        MOVE 1.000000 TO WS-LEG1-RATE
+    ELSE
+        MOVE WS-FROM-CURRENCY TO CR-FROM-CURRENCY
+        MOVE WS-BASE-CURRENCY TO CR-TO-CURRENCY
+        READ CURRENCY-RATE-FILE
+            INVALID KEY
+                DISPLAY "No rate on file for " WS-FROM-CURRENCY "/" WS-BASE-CURRENCY
+        END-READ
+        IF RATE-FILE-OK
+            MOVE CR-RATE TO WS-LEG1-RATE
+        ELSE
+            MOVE ZERO TO WS-LEG1-RATE
+        END-IF
+    END-IF.
+
+    IF WS-LEG1-RATE > ZERO
+        IF WS-TO-CURRENCY = WS-BASE-CURRENCY
+            MOVE WS-LEG1-RATE TO Num2
+            SET CONVERSION-OK TO TRUE
+        ELSE
+            MOVE WS-BASE-CURRENCY TO CR-FROM-CURRENCY
+            MOVE WS-TO-CURRENCY TO CR-TO-CURRENCY
+            READ CURRENCY-RATE-FILE
+                INVALID KEY
+                    DISPLAY "No rate on file for " WS-BASE-CURRENCY "/" WS-TO-CURRENCY
+            END-READ
+            IF RATE-FILE-OK
+                MULTIPLY WS-LEG1-RATE BY CR-RATE GIVING WS-CROSS-RATE ROUNDED
+                MOVE WS-CROSS-RATE TO Num2
+                SET CONVERSION-OK TO TRUE
+            END-IF
+        END-IF
+    END-IF.
+
+WRITE-AUDIT-RECORD.
+    OPEN EXTEND AUDIT-LOG.
+    IF AUDIT-FILE-NOT-FOUND
+        OPEN OUTPUT AUDIT-LOG
+    END-IF.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+    MOVE WS-CURRENT-TIMESTAMP(1:14) TO AL-TIMESTAMP.
+    MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+    MOVE WS-FROM-CURRENCY TO AL-FROM-CURRENCY.
+    MOVE WS-TO-CURRENCY TO AL-TO-CURRENCY.
+    MOVE Num1 TO AL-NUM1.
+    MOVE ArithOp TO AL-ARITH-OP.
+    MOVE Num2 TO AL-NUM2.
+    MOVE Result TO AL-RESULT.
+    WRITE AUDIT-LOG-RECORD.
+    CLOSE AUDIT-LOG.
