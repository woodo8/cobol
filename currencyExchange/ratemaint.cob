@@ -0,0 +1,74 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RateMaint.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CURRENCY-RATE-FILE ASSIGN TO "CURRATE.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CR-CURRENCY-PAIR
+        FILE STATUS IS WS-RATE-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CURRENCY-RATE-FILE.
+    COPY CURRATE.
+
+WORKING-STORAGE SECTION.
+01 WS-FROM-CURRENCY PIC X(3).
+01 WS-TO-CURRENCY PIC X(3).
+01 WS-NEW-RATE PIC 9(5)V9(6).
+01 WS-DONE-FLAG PIC X VALUE "N".
+    88 MAINTENANCE-DONE VALUE "Y".
+
+01 WS-RATE-FILE-STATUS PIC XX.
+    88 RATE-FILE-OK VALUE "00".
+    88 RATE-FILE-NOT-FOUND VALUE "35".
+    88 RATE-NOT-ON-FILE VALUE "23".
+
+PROCEDURE DIVISION.
+    OPEN I-O CURRENCY-RATE-FILE.
+    IF RATE-FILE-NOT-FOUND
+        OPEN OUTPUT CURRENCY-RATE-FILE
+        CLOSE CURRENCY-RATE-FILE
+        OPEN I-O CURRENCY-RATE-FILE
+    END-IF.
+
+    DISPLAY "Currency rate maintenance -- enter END as from-currency to quit.".
+    PERFORM UNTIL MAINTENANCE-DONE
+        DISPLAY "Enter from-currency code (or END to quit): "
+        ACCEPT WS-FROM-CURRENCY
+        IF WS-FROM-CURRENCY = "END"
+            SET MAINTENANCE-DONE TO TRUE
+        ELSE
+            DISPLAY "Enter to-currency code: "
+            ACCEPT WS-TO-CURRENCY
+            DISPLAY "Enter new rate (99999.999999): "
+            ACCEPT WS-NEW-RATE
+            IF WS-NEW-RATE NOT NUMERIC
+                DISPLAY "Invalid rate entered, re-enter"
+            ELSE
+                PERFORM UPDATE-RATE
+            END-IF
+        END-IF
+    END-PERFORM.
+
+    CLOSE CURRENCY-RATE-FILE.
+STOP RUN.
+
+UPDATE-RATE.
+    MOVE WS-FROM-CURRENCY TO CR-FROM-CURRENCY.
+    MOVE WS-TO-CURRENCY TO CR-TO-CURRENCY.
+    READ CURRENCY-RATE-FILE
+        INVALID KEY
+            MOVE WS-FROM-CURRENCY TO CR-FROM-CURRENCY
+            MOVE WS-TO-CURRENCY TO CR-TO-CURRENCY
+            MOVE WS-NEW-RATE TO CR-RATE
+            WRITE CURR-RATE-RECORD
+            DISPLAY "Added new rate for " WS-FROM-CURRENCY "/" WS-TO-CURRENCY
+        NOT INVALID KEY
+            MOVE WS-NEW-RATE TO CR-RATE
+            REWRITE CURR-RATE-RECORD
+            DISPLAY "Updated rate for " WS-FROM-CURRENCY "/" WS-TO-CURRENCY
+    END-READ.
