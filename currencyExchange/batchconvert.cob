@@ -0,0 +1,196 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BatchConvert.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
+    SELECT RESULT-FILE ASSIGN TO "RESULTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESULT-FILE-STATUS.
+
+    SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANSACTION-FILE.
+    COPY TRANREC.
+
+FD  RESULT-FILE.
+    COPY RESLTREC.
+
+FD  AUDIT-LOG.
+    COPY AUDITLOG.
+
+FD  CHECKPOINT-FILE.
+    COPY CHKPTREC.
+
+WORKING-STORAGE SECTION.
+01 WS-EOF-FLAG PIC X VALUE "N".
+    88 END-OF-TRANSACTIONS VALUE "Y".
+01 WS-VALID-OPERATION PIC X VALUE "N".
+    88 OPERATION-VALID VALUE "Y".
+01 WS-CURRENT-TIMESTAMP PIC X(21).
+01 WS-AUDIT-FILE-STATUS PIC XX.
+    88 AUDIT-FILE-OK VALUE "00".
+    88 AUDIT-FILE-NOT-FOUND VALUE "35".
+
+01 WS-CHECKPOINT-FILE-STATUS PIC XX.
+    88 CHECKPOINT-FILE-OK VALUE "00".
+    88 CHECKPOINT-FILE-NOT-FOUND VALUE "35".
+01 WS-RECORDS-PROCESSED PIC 9(7) VALUE ZERO.
+01 WS-SKIP-COUNT PIC 9(7) VALUE ZERO.
+01 WS-SKIP-IDX PIC 9(7).
+01 WS-RESULT-FILE-STATUS PIC XX.
+    88 RESULT-FILE-OK VALUE "00".
+    88 RESULT-FILE-NOT-FOUND VALUE "35".
+01 WS-TRANSACTION-FILE-STATUS PIC XX.
+    88 TRANSACTION-FILE-OK VALUE "00".
+    88 TRANSACTION-FILE-NOT-FOUND VALUE "35".
+
+PROCEDURE DIVISION.
+    PERFORM READ-CHECKPOINT.
+
+    OPEN INPUT TRANSACTION-FILE.
+    IF TRANSACTION-FILE-NOT-FOUND
+        DISPLAY "TRANSACT.DAT not found -- nothing to process."
+    ELSE
+        IF WS-SKIP-COUNT > ZERO
+            DISPLAY "Resuming batch run from checkpoint at record " WS-SKIP-COUNT
+            OPEN EXTEND RESULT-FILE
+            IF RESULT-FILE-NOT-FOUND
+                OPEN OUTPUT RESULT-FILE
+            END-IF
+            PERFORM SKIP-PROCESSED-RECORDS
+        ELSE
+            OPEN OUTPUT RESULT-FILE
+        END-IF
+
+        OPEN EXTEND AUDIT-LOG
+        IF AUDIT-FILE-NOT-FOUND
+            OPEN OUTPUT AUDIT-LOG
+        END-IF
+
+        PERFORM READ-TRANSACTION
+        PERFORM UNTIL END-OF-TRANSACTIONS
+            PERFORM PROCESS-TRANSACTION
+            ADD 1 TO WS-RECORDS-PROCESSED
+            PERFORM WRITE-CHECKPOINT-RUNNING
+            PERFORM READ-TRANSACTION
+        END-PERFORM
+
+        CLOSE TRANSACTION-FILE
+        CLOSE RESULT-FILE
+        CLOSE AUDIT-LOG
+        PERFORM WRITE-CHECKPOINT-COMPLETE
+    END-IF.
+STOP RUN.
+
+READ-TRANSACTION.
+    READ TRANSACTION-FILE
+        AT END SET END-OF-TRANSACTIONS TO TRUE
+    END-READ.
+
+READ-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF CHECKPOINT-FILE-NOT-FOUND
+        MOVE ZERO TO WS-SKIP-COUNT
+    ELSE
+        READ CHECKPOINT-FILE
+            AT END MOVE ZERO TO WS-SKIP-COUNT
+            NOT AT END
+                IF CK-STATUS = "COMPLETE"
+                    MOVE ZERO TO WS-SKIP-COUNT
+                ELSE
+                    MOVE CK-RECORDS-PROCESSED TO WS-SKIP-COUNT
+                END-IF
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+    MOVE WS-SKIP-COUNT TO WS-RECORDS-PROCESSED.
+
+SKIP-PROCESSED-RECORDS.
+    PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+            UNTIL WS-SKIP-IDX > WS-SKIP-COUNT OR END-OF-TRANSACTIONS
+        READ TRANSACTION-FILE
+            AT END SET END-OF-TRANSACTIONS TO TRUE
+        END-READ
+    END-PERFORM.
+
+WRITE-CHECKPOINT-RUNNING.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE WS-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED.
+    MOVE "RUNNING " TO CK-STATUS.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+WRITE-CHECKPOINT-COMPLETE.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE WS-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED.
+    MOVE "COMPLETE" TO CK-STATUS.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+PROCESS-TRANSACTION.
+    MOVE TR-NUM1 TO RR-NUM1.
+    MOVE TR-ARITH-OP TO RR-ARITH-OP.
+    MOVE TR-NUM2 TO RR-NUM2.
+    MOVE TR-OPERATOR-ID TO RR-OPERATOR-ID.
+    MOVE SPACES TO RR-STATUS.
+    MOVE "N" TO WS-VALID-OPERATION.
+
+    IF TR-NUM1 NOT NUMERIC OR TR-NUM2 NOT NUMERIC
+        MOVE ZERO TO RR-RESULT
+        MOVE "INVALID AMOUNT" TO RR-STATUS
+    ELSE IF TR-ARITH-OP = "/" AND TR-NUM2 = ZERO
+        MOVE ZERO TO RR-RESULT
+        MOVE "DIVIDE BY ZERO" TO RR-STATUS
+    ELSE
+        IF TR-ARITH-OP = "+" THEN
+            ADD TR-NUM1 TO TR-NUM2 GIVING RR-RESULT ROUNDED
+            SET OPERATION-VALID TO TRUE
+        ELSE IF TR-ARITH-OP = "-" THEN
+            SUBTRACT TR-NUM2 FROM TR-NUM1 GIVING RR-RESULT ROUNDED
+            SET OPERATION-VALID TO TRUE
+        ELSE IF TR-ARITH-OP = "*" THEN
+            MULTIPLY TR-NUM1 BY TR-NUM2 GIVING RR-RESULT ROUNDED
+            SET OPERATION-VALID TO TRUE
+        ELSE IF TR-ARITH-OP = "/" THEN
+            DIVIDE TR-NUM1 BY TR-NUM2 GIVING RR-RESULT ROUNDED
+            SET OPERATION-VALID TO TRUE
+        ELSE
+            MOVE ZERO TO RR-RESULT
+            MOVE "INVALID OPERATOR" TO RR-STATUS
+        END-IF
+
+        IF RR-STATUS = SPACES
+            MOVE "OK" TO RR-STATUS
+        END-IF
+    END-IF.
+
+    WRITE RESULT-RECORD.
+
+    IF OPERATION-VALID
+        PERFORM WRITE-AUDIT-RECORD
+    END-IF.
+
+WRITE-AUDIT-RECORD.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+    MOVE WS-CURRENT-TIMESTAMP(1:14) TO AL-TIMESTAMP.
+    MOVE TR-OPERATOR-ID TO AL-OPERATOR-ID.
+    MOVE SPACES TO AL-FROM-CURRENCY.
+    MOVE SPACES TO AL-TO-CURRENCY.
+    MOVE TR-NUM1 TO AL-NUM1.
+    MOVE TR-ARITH-OP TO AL-ARITH-OP.
+    MOVE TR-NUM2 TO AL-NUM2.
+    MOVE RR-RESULT TO AL-RESULT.
+    WRITE AUDIT-LOG-RECORD.
