@@ -0,0 +1,8 @@
+      *> One teller-slip conversion request read from TRANSACTION-FILE.
+      *> TR-ARITH-OP is the arithmetic symbol (+, -, *, /); TR-OPERATOR-ID
+      *> is the teller/operator who keyed the underlying slip.
+       01  TRANSACTION-RECORD.
+           05  TR-NUM1                     PIC 9(5)V99.
+           05  TR-ARITH-OP                 PIC X.
+           05  TR-NUM2                     PIC 9(5)V99.
+           05  TR-OPERATOR-ID              PIC X(8).
