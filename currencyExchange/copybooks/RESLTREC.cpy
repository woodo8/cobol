@@ -0,0 +1,8 @@
+      *> One computed conversion result written to RESULT-FILE.
+       01  RESULT-RECORD.
+           05  RR-NUM1                     PIC 9(5)V99.
+           05  RR-ARITH-OP                 PIC X.
+           05  RR-NUM2                     PIC 9(5)V99.
+           05  RR-OPERATOR-ID              PIC X(8).
+           05  RR-RESULT                   PIC 9(6)V99.
+           05  RR-STATUS                   PIC X(20).
