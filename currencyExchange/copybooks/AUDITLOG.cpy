@@ -0,0 +1,11 @@
+      *> One completed calculation appended to AUDIT-LOG for later
+      *> dispute research and end-of-day reconciliation reporting.
+       01  AUDIT-LOG-RECORD.
+           05  AL-TIMESTAMP                PIC 9(14).
+           05  AL-OPERATOR-ID              PIC X(8).
+           05  AL-FROM-CURRENCY            PIC X(3).
+           05  AL-TO-CURRENCY              PIC X(3).
+           05  AL-NUM1                     PIC 9(5)V99.
+           05  AL-ARITH-OP                 PIC X.
+           05  AL-NUM2                     PIC 9(5)V9(6).
+           05  AL-RESULT                   PIC 9(6)V99.
