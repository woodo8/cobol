@@ -0,0 +1,8 @@
+      *> Currency exchange rate record, keyed by from/to currency pair.
+      *> CR-RATE is the multiplier applied to an amount in
+      *> CR-FROM-CURRENCY to convert it to CR-TO-CURRENCY.
+       01  CURR-RATE-RECORD.
+           05  CR-CURRENCY-PAIR.
+               10  CR-FROM-CURRENCY        PIC X(3).
+               10  CR-TO-CURRENCY          PIC X(3).
+           05  CR-RATE                     PIC 9(5)V9(6).
