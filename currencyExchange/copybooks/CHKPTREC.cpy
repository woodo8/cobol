@@ -0,0 +1,5 @@
+      *> Batch restart checkpoint: how many TRANSACTION-FILE records have
+      *> been processed so far, and whether the run finished cleanly.
+       01  CHECKPOINT-RECORD.
+           05  CK-RECORDS-PROCESSED        PIC 9(7).
+           05  CK-STATUS                   PIC X(8).
